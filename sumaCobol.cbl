@@ -1,21 +1,699 @@
-       identification division.
-       program-id. sumaCobol.
-
-       data division.
-       working-storage section.
-       
-       01 num1 pic s9(5) value 0.
-       01 num2 pic s9(5) value 0.
-
-       01 resul pic s9(10) value 0.
-
-       procedure division.
-           
-           display "ingrese numero 1 para sumar:" with no advancing
-           accept NUM1
-           display "ingrese numero 2 para sumar:" with no advancing
-           accept NUM2
-           COMPUTE RESUL = NUM1 + NUM2
-           display "El resultado es: " RESUL
-
-           stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUMACOBOL.
+000300 AUTHOR.        J MARTINEZ QUIROGA.
+000400 INSTALLATION.  GENERAL ACCOUNTING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800******************************************************************
+000900*    SUMACOBOL
+001000*
+001100*    READS PAIRS OF FIGURES FROM A SEQUENTIAL BATCH INPUT FILE
+001200*    (SUMA-IN), ADDS THEM, AND WRITES THE RESULT TO A SEQUENTIAL
+001300*    REPORT FILE (SUMA-OUT).  REPLACES THE ORIGINAL INTERACTIVE
+001400*    ACCEPT/DISPLAY VERSION SO A FULL DAY'S WORTH OF PAIRS CAN
+001500*    BE QUEUED UP AND RUN UNATTENDED.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT DESCRIPTION
+001900*    ---------- ---- ------------------------------------------
+002000*    2026-08-08 JMQ  CONVERTED FROM INTERACTIVE ACCEPT/DISPLAY
+002100*                    TO BATCH SUMA-IN / SUMA-OUT FILE PROCESSING.
+002150*    2026-08-08 JMQ  ADDED NUMERIC/RANGE EDIT OF NUM1 AND NUM2
+002160*                    AHEAD OF THE COMPUTE, WITH REJECTS ROUTED
+002170*                    TO THE SUMA-ERR EXCEPTION REPORT.
+002180*    2026-08-08 JMQ  ADDED OPER-CODE DISPATCH - ADD, SUBTRACT,
+002190*                    MULTIPLY, DIVIDE - WITH A DIVIDE-BY-ZERO
+002195*                    EDIT ALONGSIDE THE NUM1/NUM2 EDITS.
+002196*    2026-08-08 JMQ  ADDED RUNNING RECORD COUNT AND GRAND TOTAL
+002197*                    WITH AN END-OF-JOB SUMMARY LINE.
+002198*    2026-08-08 JMQ  WIDENED NUM1/NUM2/RESUL TO S9(7)V99/S9(10)V99
+002199*                    SO CURRENCY AMOUNTS CAN RUN WITHOUT A
+002201*                    MANUAL DECIMAL SHIFT.
+002202*    2026-08-08 JMQ  ADDED THE SUMA-AUD TRANSACTION AUDIT TRAIL,
+002203*                    STAMPED WITH RUN DATE/TIME AND THE OPERATOR
+002204*                    ID TAKEN FROM THE JOB'S COMMAND LINE.
+002205*    2026-08-08 JMQ  ADDED SUMA-CKP CHECKPOINT LOGGING AND A
+002206*                    RESTART PARAMETER SO A LARGE RUN CAN BE
+002207*                    RESUMED PAST ITS LAST CHECKPOINTED RECORD.
+002208*    2026-08-08 JMQ  ADDED THE SUMA-PRM CONTROL FILE SO THE
+002209*                    VALIDATION RANGE AND ROUNDING MODE NO
+002210*                    LONGER HAVE TO BE HARD-CODED.
+002211*    2026-08-08 JMQ  RECAST SUMA-IN AS HEADER/DETAIL/TRAILER
+002212*                    RECORDS.  THE TRAILER RECORD COUNT AND HASH
+002213*                    TOTAL ARE RECONCILED AGAINST WHAT WAS
+002214*                    ACTUALLY READ.
+002215*    2026-08-08 JMQ  MOVED THE FOUR-FUNCTION ARITHMETIC OUT TO
+002216*                    THE SUMACALC SUBPROGRAM SO DOWNSTREAM GL
+002217*                    POSTING JOBS CAN CALL THE SAME ROUTINE
+002218*                    INSTEAD OF DUPLICATING THE ROUNDING LOGIC.
+002219*    2026-08-08 JMQ  REVIEW FIXES - A TRUNCATED SUMA-IN (NO
+002220*                    TRAILER SEEN BEFORE END OF FILE) NOW FAILS
+002221*                    RECONCILIATION INSTEAD OF REPORTING PASSED;
+002222*                    A RESTART RUN NOW OPENS SUMA-OUT/ERR/AUD/CKP
+002223*                    EXTEND INSTEAD OF OUTPUT SO THE PRIOR RUN'S
+002224*                    RECORDS SURVIVE; SUMA-IN'S OPEN AND EVERY
+002225*                    OUTPUT WRITE ARE NOW STATUS-CHECKED AND
+002226*                    ABEND THE JOB ON FAILURE.
+002300******************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SUMA-IN  ASSIGN TO "SUMAIN"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-SUMA-IN-STATUS.
+003100
+003200     SELECT SUMA-OUT ASSIGN TO "SUMAOUT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-SUMA-OUT-STATUS.
+003500
+003600     SELECT SUMA-ERR ASSIGN TO "SUMAERR"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-SUMA-ERR-STATUS.
+003900
+004000     SELECT SUMA-AUD ASSIGN TO "SUMAAUD"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-SUMA-AUD-STATUS.
+004300
+004400     SELECT SUMA-CKP ASSIGN TO "SUMACKP"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-SUMA-CKP-STATUS.
+004700
+004800     SELECT SUMA-PRM ASSIGN TO "SUMAPRM"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-SUMA-PRM-STATUS.
+005100
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400
+005500 FD  SUMA-IN
+005600     RECORDING MODE IS F.
+005700     COPY SUMAIN.
+005800
+005900 FD  SUMA-OUT
+006000     RECORDING MODE IS F.
+006100     COPY SUMAOUT.
+006200
+006300 FD  SUMA-ERR
+006400     RECORDING MODE IS F.
+006500     COPY SUMAERR.
+006600
+006700 FD  SUMA-AUD
+006800     RECORDING MODE IS F.
+006900     COPY SUMAAUD.
+007000
+007100 FD  SUMA-CKP
+007200     RECORDING MODE IS F.
+007300     COPY SUMACKP.
+007400
+007500 FD  SUMA-PRM
+007600     RECORDING MODE IS F.
+007700     COPY SUMAPRM.
+007800
+007900 WORKING-STORAGE SECTION.
+008000
+008100 01  NUM1                           PIC S9(7)V99  VALUE 0.
+008200 01  NUM2                           PIC S9(7)V99  VALUE 0.
+008300 01  OPER-CODE                      PIC X(01)     VALUE "A".
+008400     88  OPER-ADD                                 VALUE "A".
+008500     88  OPER-SUBTRACT                            VALUE "S".
+008600     88  OPER-MULTIPLY                            VALUE "M".
+008700     88  OPER-DIVIDE                              VALUE "D".
+008800 01  RESUL                          PIC S9(10)V99 VALUE 0.
+008900
+009000 01  WS-NUM-MIN           PIC S9(7)V99  VALUE -9999999.99.
+009100 01  WS-NUM-MAX           PIC S9(7)V99  VALUE  9999999.99.
+009200
+009300 01  WS-REJECT-REASON     PIC X(30)     VALUE SPACES.
+009400
+009500 01  WS-RECORD-COUNT      PIC 9(07)  COMP      VALUE ZERO.
+009600 01  WS-GRAND-TOTAL       PIC S9(15)V99 COMP-3 VALUE ZERO.
+009700
+009800 01  WS-SUMA-IN-STATUS              PIC X(02)  VALUE "00".
+009900     88  WS-SUMA-IN-OK                         VALUE "00".
+010000     88  WS-SUMA-IN-EOF                        VALUE "10".
+010100
+010200 01  WS-SUMA-ERR-STATUS             PIC X(02)  VALUE "00".
+010300     88  WS-SUMA-ERR-OK                        VALUE "00".
+010400
+010500 01  WS-SUMA-OUT-STATUS             PIC X(02)  VALUE "00".
+010600     88  WS-SUMA-OUT-OK                        VALUE "00".
+010700
+010800 01  WS-SUMA-AUD-STATUS             PIC X(02)  VALUE "00".
+010900     88  WS-SUMA-AUD-OK                        VALUE "00".
+011000
+011100 01  WS-SUMA-CKP-STATUS             PIC X(02)  VALUE "00".
+011200     88  WS-SUMA-CKP-OK                        VALUE "00".
+011300
+011400 01  WS-SUMA-PRM-STATUS             PIC X(02)  VALUE "00".
+011500     88  WS-SUMA-PRM-OK                        VALUE "00".
+011600
+011700 01  WS-FATAL-FILE-ID               PIC X(08)  VALUE SPACES.
+011800 01  WS-FATAL-STATUS                PIC X(02)  VALUE SPACES.
+011900
+012000 01  WS-PARM-LINE                   PIC X(80)  VALUE SPACES.
+012100 01  WS-OPERATOR-ID                 PIC X(08)  VALUE SPACES.
+012200 01  WS-RESTART-PARM                PIC X(07)  VALUE SPACES.
+012300 01  WS-RESTART-PARM-N REDEFINES WS-RESTART-PARM
+012400                                    PIC 9(07).
+012500
+012600 01  WS-RESTART-SW        PIC X(01)  VALUE "N".
+012700     88  WS-RESTART-REQUESTED          VALUE "Y".
+012800
+012900 01  WS-CKP-RECORD-NBR    PIC 9(07)  COMP      VALUE ZERO.
+013000 01  WS-SKIP-COUNT        PIC 9(07)  COMP      VALUE ZERO.
+013100
+013200 01  WS-ROUND-MODE        PIC X(01)  VALUE "N".
+013300     88  WS-ROUND-NEAREST-EVEN         VALUE "E".
+013400     88  WS-ROUND-TRUNCATION           VALUE "T".
+013500     88  WS-ROUND-NEAREST-AWAY         VALUE "N".
+013600
+013700 01  WS-CALC-RETURN-CODE  PIC X(01)  VALUE "0".
+013800     88  WS-CALC-OK                    VALUE "0".
+013900     88  WS-CALC-DIVIDE-BY-ZERO        VALUE "1".
+014000     88  WS-CALC-INVALID-OPER          VALUE "2".
+014100     88  WS-CALC-SIZE-ERROR            VALUE "3".
+014200
+014300 01  WS-INPUT-DETAIL-COUNT
+014400                          PIC 9(07)  COMP      VALUE ZERO.
+014500 01  WS-INPUT-HASH-TOTAL  PIC S9(09)V99 COMP-3 VALUE ZERO.
+014600
+014700 01  WS-RECON-SW          PIC X(01)  VALUE "Y".
+014800     88  WS-RECON-OK                   VALUE "Y".
+014900     88  WS-RECON-FAILED               VALUE "N".
+015000
+015100 01  WS-TRAILER-SW        PIC X(01)  VALUE "N".
+015200     88  WS-TRAILER-SEEN               VALUE "Y".
+015300
+015400 01  WS-SWITCHES.
+015500     05  WS-EOF-SW                  PIC X(01)  VALUE "N".
+015600         88  WS-EOF                            VALUE "Y".
+015700     05  WS-DETAIL-SW               PIC X(01)  VALUE "Y".
+015800         88  WS-DETAIL-VALID                   VALUE "Y".
+015900         88  WS-DETAIL-INVALID                 VALUE "N".
+015950     05  WS-CKP-EOF-SW              PIC X(01)  VALUE "N".
+015960         88  WS-CKP-EOF                        VALUE "Y".
+016000
+016100 PROCEDURE DIVISION.
+016200
+016300******************************************************************
+016400*    0000-MAINLINE
+016500******************************************************************
+016600 0000-MAINLINE.
+016700
+016800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+016900
+017000     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+017100         UNTIL WS-EOF.
+017200
+017300     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+017400
+017500     STOP RUN.
+017600
+017700******************************************************************
+017800*    1000-INITIALIZE - PARSE THE COMMAND LINE, OPEN FILES (EXTEND
+017900*    INSTEAD OF OUTPUT ON A RESTART SO THE PRIOR RUN'S OUTPUT,
+018000*    AUDIT, AND CHECKPOINT RECORDS ARE PRESERVED), AND PRIME THE
+018100*    READ.
+018200******************************************************************
+018300 1000-INITIALIZE.
+018400
+018500     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+018600     UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+018700         INTO WS-OPERATOR-ID WS-RESTART-PARM.
+018800
+018900     IF WS-RESTART-PARM NOT = SPACES
+019000         IF WS-RESTART-PARM-N IS NUMERIC
+019010             IF WS-RESTART-PARM-N > ZERO
+019020                 SET WS-RESTART-REQUESTED TO TRUE
+019030             END-IF
+019040         ELSE
+019050             DISPLAY "SUMACOBOL - INVALID RESTART PARAMETER: "
+019060                 WS-RESTART-PARM
+019070             MOVE "PARM    " TO WS-FATAL-FILE-ID
+019080             MOVE "NN"       TO WS-FATAL-STATUS
+019090             PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+019100         END-IF
+019150     END-IF.
+019200
+019400     OPEN INPUT SUMA-IN.
+019500     IF NOT WS-SUMA-IN-OK
+019600         MOVE "SUMA-IN " TO WS-FATAL-FILE-ID
+019700         MOVE WS-SUMA-IN-STATUS TO WS-FATAL-STATUS
+019800         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+019900     END-IF.
+020000
+020100     IF WS-RESTART-REQUESTED
+020150         PERFORM 1150-RESTORE-RESTART-TOTALS THRU 1150-EXIT
+020200         OPEN EXTEND SUMA-OUT
+020300                     SUMA-ERR
+020400                     SUMA-AUD
+020500                     SUMA-CKP
+020600     ELSE
+020700         OPEN OUTPUT SUMA-OUT
+020800                     SUMA-ERR
+020900                     SUMA-AUD
+021000                     SUMA-CKP
+021100     END-IF.
+021120
+021140     IF NOT WS-SUMA-OUT-OK
+021150         MOVE "SUMA-OUT" TO WS-FATAL-FILE-ID
+021160         MOVE WS-SUMA-OUT-STATUS TO WS-FATAL-STATUS
+021170         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+021180     END-IF.
+021200     IF NOT WS-SUMA-ERR-OK
+021210         MOVE "SUMA-ERR" TO WS-FATAL-FILE-ID
+021220         MOVE WS-SUMA-ERR-STATUS TO WS-FATAL-STATUS
+021230         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+021240     END-IF.
+021250     IF NOT WS-SUMA-AUD-OK
+021260         MOVE "SUMA-AUD" TO WS-FATAL-FILE-ID
+021270         MOVE WS-SUMA-AUD-STATUS TO WS-FATAL-STATUS
+021280         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+021290     END-IF.
+021295     IF NOT WS-SUMA-CKP-OK
+021296         MOVE "SUMA-CKP" TO WS-FATAL-FILE-ID
+021297         MOVE WS-SUMA-CKP-STATUS TO WS-FATAL-STATUS
+021298         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+021299     END-IF.
+021300
+021310     OPEN INPUT SUMA-PRM.
+021400     IF WS-SUMA-PRM-OK
+021500         PERFORM 1200-LOAD-PARAMETERS THRU 1200-EXIT
+021600         CLOSE SUMA-PRM
+021700     END-IF.
+021800
+021900     PERFORM 2100-READ-SUMA-IN    THRU 2100-EXIT.
+022000
+022100     IF NOT WS-EOF AND SIR-TYPE-HEADER
+022200         PERFORM 2110-PROCESS-HEADER THRU 2110-EXIT
+022300         PERFORM 2100-READ-SUMA-IN  THRU 2100-EXIT
+022400     END-IF.
+022500
+022600     IF WS-RESTART-REQUESTED
+022700         MOVE WS-RESTART-PARM-N TO WS-SKIP-COUNT
+022800         PERFORM 1100-SKIP-TO-RESTART THRU 1100-EXIT
+022900     END-IF.
+023000
+023100 1000-EXIT.
+023200     EXIT.
+023300
+023400******************************************************************
+023500*    1100-SKIP-TO-RESTART - FAST-FORWARD PAST ALREADY-RUN RECORDS.
+023510*    STOPS EARLY IF THE TRAILER TURNS UP DURING THE SKIP (A
+023520*    RESTART POINT AT OR PAST THE LAST DETAIL RECORD) SO THE
+023530*    TRAILER STILL GETS RECONCILED INSTEAD OF BEING READ PAST.
+023600******************************************************************
+023700 1100-SKIP-TO-RESTART.
+023800
+023900     PERFORM 2100-READ-SUMA-IN THRU 2100-EXIT
+024000         UNTIL WS-EOF OR SIR-TYPE-TRAILER
+024010             OR WS-CKP-RECORD-NBR >= WS-SKIP-COUNT.
+024020
+024030     IF SIR-TYPE-TRAILER
+024040         PERFORM 2120-PROCESS-TRAILER THRU 2120-EXIT
+024050         MOVE "Y" TO WS-EOF-SW
+024060     ELSE
+024070         IF NOT WS-EOF
+024080             PERFORM 2100-READ-SUMA-IN THRU 2100-EXIT
+024090         END-IF
+024095     END-IF.
+024100
+024600 1100-EXIT.
+024700     EXIT.
+024800
+024810******************************************************************
+024820*    1150-RESTORE-RESTART-TOTALS - READ THE CHECKPOINT LOG UP TO
+024830*    THE RESTART POINT SO WS-RECORD-COUNT AND WS-GRAND-TOTAL
+024840*    REFLECT THE WHOLE JOB, NOT JUST THE RESUMED TAIL SEGMENT.
+024850******************************************************************
+024860 1150-RESTORE-RESTART-TOTALS.
+024870
+024880     MOVE "N" TO WS-CKP-EOF-SW.
+024890     OPEN INPUT SUMA-CKP.
+024900     IF WS-SUMA-CKP-OK
+024910         PERFORM 1160-READ-CKP-FOR-RESTORE THRU 1160-EXIT
+024920             UNTIL WS-CKP-EOF
+024930         CLOSE SUMA-CKP
+024940     END-IF.
+024950
+024960 1150-EXIT.
+024970     EXIT.
+024980
+024985******************************************************************
+024986*    1160-READ-CKP-FOR-RESTORE - APPLY EACH CHECKPOINT'S RUNNING
+024987*    TOTALS UP THROUGH THE RESTART POINT
+024988******************************************************************
+024990 1160-READ-CKP-FOR-RESTORE.
+024995
+025000     READ SUMA-CKP
+025010         AT END
+025020             MOVE "Y" TO WS-CKP-EOF-SW
+025030         NOT AT END
+025040             IF SCR-RECORD-NBR <= WS-RESTART-PARM-N
+025050                 MOVE SCR-RUN-RECORD-COUNT TO WS-RECORD-COUNT
+025060                 MOVE SCR-RUN-GRAND-TOTAL  TO WS-GRAND-TOTAL
+025070             ELSE
+025080                 MOVE "Y" TO WS-CKP-EOF-SW
+025090             END-IF
+025100     END-READ.
+025110
+025120 1160-EXIT.
+025130     EXIT.
+025140
+025150******************************************************************
+025160*    1200-LOAD-PARAMETERS - APPLY THE SUMA-PRM CONTROL RECORD
+025170******************************************************************
+025200 1200-LOAD-PARAMETERS.
+025300
+025400     READ SUMA-PRM
+025500         AT END
+025600             CONTINUE
+025700         NOT AT END
+025800             MOVE PRM-NUM-MIN    TO WS-NUM-MIN
+025900             MOVE PRM-NUM-MAX    TO WS-NUM-MAX
+026000             MOVE PRM-ROUND-MODE TO WS-ROUND-MODE
+026100     END-READ.
+026200
+026300 1200-EXIT.
+026400     EXIT.
+026500
+026600******************************************************************
+026700*    2000-PROCESS-RECORD - VALIDATE, ADD, AND WRITE THE RESULT
+026800******************************************************************
+026900 2000-PROCESS-RECORD.
+027000
+027100     EVALUATE TRUE
+027200         WHEN SIR-TYPE-TRAILER
+027300             PERFORM 2120-PROCESS-TRAILER THRU 2120-EXIT
+027400             MOVE "Y" TO WS-EOF-SW
+027500         WHEN SIR-TYPE-DETAIL
+027600             PERFORM 2055-PROCESS-DETAIL  THRU 2055-EXIT
+027700             PERFORM 2100-READ-SUMA-IN    THRU 2100-EXIT
+027800         WHEN OTHER
+027900             PERFORM 2100-READ-SUMA-IN    THRU 2100-EXIT
+028000     END-EVALUATE.
+028100
+028200 2000-EXIT.
+028300     EXIT.
+028400
+028500******************************************************************
+028600*    2055-PROCESS-DETAIL - VALIDATE, COMPUTE, AND WRITE THE RESULT
+028700******************************************************************
+028800 2055-PROCESS-DETAIL.
+028900
+029000     PERFORM 2050-VALIDATE-DETAIL THRU 2050-EXIT.
+029100
+029200     IF WS-DETAIL-VALID
+029300         MOVE SIR-NUM1      TO NUM1
+029400         MOVE SIR-NUM2      TO NUM2
+029500         MOVE SIR-OPER-CODE TO OPER-CODE
+029600
+029700         CALL "SUMACALC" USING NUM1, NUM2, OPER-CODE,
+029800             WS-ROUND-MODE, RESUL, WS-CALC-RETURN-CODE
+029900
+030000         IF WS-CALC-OK
+030050             MOVE SPACES        TO SUMA-OUT-RECORD
+030100             MOVE NUM1          TO SOR-NUM1
+030200             MOVE NUM2          TO SOR-NUM2
+030300             MOVE OPER-CODE     TO SOR-OPER-CODE
+030400             MOVE RESUL         TO SOR-RESUL
+030500
+030600             WRITE SUMA-OUT-RECORD
+030700             IF NOT WS-SUMA-OUT-OK
+030800                 MOVE "SUMA-OUT" TO WS-FATAL-FILE-ID
+030900                 MOVE WS-SUMA-OUT-STATUS TO WS-FATAL-STATUS
+031000                 PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+031100             END-IF
+031200
+031300             ADD 1      TO WS-RECORD-COUNT
+031400             ADD RESUL  TO WS-GRAND-TOTAL
+031500             PERFORM 2080-WRITE-AUDIT THRU 2080-EXIT
+031600         ELSE
+031700             EVALUATE TRUE
+031710             WHEN WS-CALC-DIVIDE-BY-ZERO
+031720                 MOVE "DIVISOR NUM2 IS ZERO"
+031725                     TO WS-REJECT-REASON
+031730             WHEN WS-CALC-INVALID-OPER
+031740                 MOVE "OPER-CODE IS INVALID"
+031745                     TO WS-REJECT-REASON
+031750             WHEN WS-CALC-SIZE-ERROR
+031760                 MOVE "RESULT SIZE EXCEEDS CAPACITY"
+031770                     TO WS-REJECT-REASON
+031780             WHEN OTHER
+031790                 MOVE "CALCULATION REJECTED"
+031795                     TO WS-REJECT-REASON
+031800             END-EVALUATE
+031900             PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+031950         END-IF
+032000     ELSE
+032100         PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+032200     END-IF.
+032300
+032400     PERFORM 2090-WRITE-CHECKPOINT THRU 2090-EXIT.
+032500
+032600 2055-EXIT.
+032700     EXIT.
+032800
+032900******************************************************************
+033000*    2050-VALIDATE-DETAIL - NUMERIC AND RANGE EDIT OF NUM1/NUM2
+033100******************************************************************
+033200 2050-VALIDATE-DETAIL.
+033300
+033400     SET WS-DETAIL-VALID   TO TRUE.
+033500     MOVE SPACES           TO WS-REJECT-REASON.
+033600
+033700     IF SIR-NUM1 NOT NUMERIC
+033800         SET WS-DETAIL-INVALID TO TRUE
+033900         MOVE "NUM1 IS NOT NUMERIC" TO WS-REJECT-REASON
+034000     ELSE
+034100         IF SIR-NUM1 < WS-NUM-MIN OR SIR-NUM1 > WS-NUM-MAX
+034200             SET WS-DETAIL-INVALID TO TRUE
+034300             MOVE "NUM1 IS OUT OF RANGE" TO WS-REJECT-REASON
+034400         END-IF
+034500     END-IF.
+034600
+034700     IF WS-DETAIL-VALID
+034800         IF SIR-NUM2 NOT NUMERIC
+034900             SET WS-DETAIL-INVALID TO TRUE
+035000             MOVE "NUM2 IS NOT NUMERIC" TO WS-REJECT-REASON
+035100         ELSE
+035200             IF SIR-NUM2 < WS-NUM-MIN OR SIR-NUM2 > WS-NUM-MAX
+035300                 SET WS-DETAIL-INVALID TO TRUE
+035400                 MOVE "NUM2 IS OUT OF RANGE" TO WS-REJECT-REASON
+035500             END-IF
+035600         END-IF
+035700     END-IF.
+035800
+035900     IF WS-DETAIL-VALID
+036000         IF NOT SIR-OPER-VALID
+036100             SET WS-DETAIL-INVALID TO TRUE
+036200             MOVE "OPER-CODE IS INVALID" TO WS-REJECT-REASON
+036300         END-IF
+036400     END-IF.
+036500
+036600     IF WS-DETAIL-VALID
+036700         IF SIR-OPER-DIVIDE AND SIR-NUM2 = 0
+036800             SET WS-DETAIL-INVALID TO TRUE
+036900             MOVE "DIVISOR NUM2 IS ZERO" TO WS-REJECT-REASON
+037000         END-IF
+037100     END-IF.
+037200
+037300 2050-EXIT.
+037400     EXIT.
+037500
+037600******************************************************************
+037700*    THE FOUR-FUNCTION ARITHMETIC FORMERLY PERFORMED HERE (AS
+037800*    2070-COMPUTE-RESULT AND ITS PER-MODE SIBLINGS) NOW LIVES IN
+037900*    THE SUMACALC SUBPROGRAM, CALLED FROM 2055-PROCESS-DETAIL, SO
+038000*    OTHER JOBS CAN SHARE THE SAME ROUNDING LOGIC.
+038100******************************************************************
+038200
+038300******************************************************************
+038400*    2060-WRITE-REJECT - LOG A BAD PAIR TO THE EXCEPTION REPORT
+038500******************************************************************
+038600 2060-WRITE-REJECT.
+038700
+038800     MOVE SPACES           TO SUMA-ERR-RECORD.
+038900     MOVE SIR-NUM1-X       TO SER-NUM1.
+039000     MOVE SIR-NUM2-X       TO SER-NUM2.
+039100     MOVE WS-REJECT-REASON TO SER-REASON.
+039200
+039300     WRITE SUMA-ERR-RECORD.
+039400     IF NOT WS-SUMA-ERR-OK
+039500         MOVE "SUMA-ERR" TO WS-FATAL-FILE-ID
+039600         MOVE WS-SUMA-ERR-STATUS TO WS-FATAL-STATUS
+039700         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+039800     END-IF.
+039900
+040000 2060-EXIT.
+040100     EXIT.
+040200
+040300******************************************************************
+040400*    2080-WRITE-AUDIT - LOG A COMPUTED RESULT TO THE AUDIT TRAIL
+040500******************************************************************
+040600 2080-WRITE-AUDIT.
+040700
+040800     MOVE SPACES              TO SUMA-AUD-RECORD.
+040900     ACCEPT SAR-RUN-DATE FROM DATE YYYYMMDD.
+041000     ACCEPT SAR-RUN-TIME FROM TIME.
+041100     MOVE WS-OPERATOR-ID      TO SAR-OPERATOR-ID.
+041200     MOVE NUM1                TO SAR-NUM1.
+041300     MOVE NUM2                TO SAR-NUM2.
+041400     MOVE OPER-CODE           TO SAR-OPER-CODE.
+041500     MOVE RESUL               TO SAR-RESUL.
+041600
+041700     WRITE SUMA-AUD-RECORD.
+041800     IF NOT WS-SUMA-AUD-OK
+041900         MOVE "SUMA-AUD" TO WS-FATAL-FILE-ID
+042000         MOVE WS-SUMA-AUD-STATUS TO WS-FATAL-STATUS
+042100         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+042200     END-IF.
+042300
+042400 2080-EXIT.
+042500     EXIT.
+042600
+042700******************************************************************
+042800*    2090-WRITE-CHECKPOINT - LOG THE CURRENT RESTART POSITION
+042900******************************************************************
+043000 2090-WRITE-CHECKPOINT.
+043100
+043200     MOVE SPACES               TO SUMA-CKP-RECORD.
+043300     MOVE WS-CKP-RECORD-NBR    TO SCR-RECORD-NBR.
+043350     MOVE WS-RECORD-COUNT      TO SCR-RUN-RECORD-COUNT.
+043360     MOVE WS-GRAND-TOTAL       TO SCR-RUN-GRAND-TOTAL.
+043400     ACCEPT SCR-RUN-DATE FROM DATE YYYYMMDD.
+043500     ACCEPT SCR-RUN-TIME FROM TIME.
+043600
+043700     WRITE SUMA-CKP-RECORD.
+043800     IF NOT WS-SUMA-CKP-OK
+043900         MOVE "SUMA-CKP" TO WS-FATAL-FILE-ID
+044000         MOVE WS-SUMA-CKP-STATUS TO WS-FATAL-STATUS
+044100         PERFORM 9500-ABEND-RUN THRU 9500-EXIT
+044200     END-IF.
+044300
+044400 2090-EXIT.
+044500     EXIT.
+044600
+044700******************************************************************
+044800*    2110-PROCESS-HEADER - ANNOUNCE THE RUN ID AND DATE
+044900******************************************************************
+045000 2110-PROCESS-HEADER.
+045100
+045200     DISPLAY "SUMACOBOL - PROCESSING RUN " SIH-RUN-ID
+045300         " DATED " SIH-RUN-DATE.
+045400
+045500 2110-EXIT.
+045600     EXIT.
+045700
+045800******************************************************************
+045900*    2120-PROCESS-TRAILER - RECONCILE COUNT AND HASH TOTAL
+046000******************************************************************
+046100 2120-PROCESS-TRAILER.
+046200
+046300     SET WS-TRAILER-SEEN TO TRUE.
+046400     SET WS-RECON-OK     TO TRUE.
+046500
+046600     IF SIT-RECORD-COUNT NOT = WS-INPUT-DETAIL-COUNT
+046700         DISPLAY "SUMACOBOL - TRAILER RECORD COUNT MISMATCH"
+046800         DISPLAY "  EXPECTED: " SIT-RECORD-COUNT
+046900         DISPLAY "  ACTUAL..: " WS-INPUT-DETAIL-COUNT
+047000         SET WS-RECON-FAILED TO TRUE
+047100     END-IF.
+047200
+047300     IF SIT-HASH-TOTAL NOT = WS-INPUT-HASH-TOTAL
+047400         DISPLAY "SUMACOBOL - TRAILER HASH TOTAL MISMATCH"
+047500         DISPLAY "  EXPECTED: " SIT-HASH-TOTAL
+047600         DISPLAY "  ACTUAL..: " WS-INPUT-HASH-TOTAL
+047700         SET WS-RECON-FAILED TO TRUE
+047800     END-IF.
+047900
+048000 2120-EXIT.
+048100     EXIT.
+048200
+048300******************************************************************
+048400*    2100-READ-SUMA-IN - READ THE NEXT DETAIL PAIR
+048500******************************************************************
+048600 2100-READ-SUMA-IN.
+048700
+048800     READ SUMA-IN
+048900         AT END
+049000             MOVE "Y" TO WS-EOF-SW
+049100         NOT AT END
+049200             IF SIR-TYPE-DETAIL
+049300                 ADD 1 TO WS-CKP-RECORD-NBR
+049400                 ADD 1 TO WS-INPUT-DETAIL-COUNT
+049500                 IF SIR-NUM1 NUMERIC
+049600                     ADD SIR-NUM1 TO WS-INPUT-HASH-TOTAL
+049700                 END-IF
+049800                 IF SIR-NUM2 NUMERIC
+049900                     ADD SIR-NUM2 TO WS-INPUT-HASH-TOTAL
+050000                 END-IF
+050100             END-IF
+050200     END-READ.
+050300
+050400 2100-EXIT.
+050500     EXIT.
+050600
+050700******************************************************************
+050800*    8000-PRINT-SUMMARY - END-OF-JOB COUNT AND GRAND TOTAL LINE
+050900******************************************************************
+051000 8000-PRINT-SUMMARY.
+051100
+051200     DISPLAY "SUMACOBOL - END OF RUN SUMMARY".
+051300     DISPLAY "  TRANSACTIONS PROCESSED: " WS-RECORD-COUNT.
+051400     DISPLAY "  GRAND TOTAL OF RESULTS: " WS-GRAND-TOTAL.
+051500     IF WS-RECON-OK
+051600         DISPLAY "  TRAILER RECONCILIATION: PASSED"
+051700     ELSE
+051800         DISPLAY "  TRAILER RECONCILIATION: FAILED"
+051900     END-IF.
+052000
+052100 8000-EXIT.
+052200     EXIT.
+052300
+052400******************************************************************
+052500*    8900-VERIFY-TRAILER-SEEN - CATCH A FILE THAT RAN OUT BEFORE
+052600*    ITS TRAILER RECORD SHOWED UP, SO A TRUNCATED EXTRACT DOES
+052700*    NOT REPORT A CLEAN RECONCILIATION.
+052800******************************************************************
+052900 8900-VERIFY-TRAILER-SEEN.
+053000
+053100     IF NOT WS-TRAILER-SEEN
+053200         DISPLAY "SUMACOBOL - NO TRAILER RECORD FOUND"
+053300         SET WS-RECON-FAILED TO TRUE
+053400     END-IF.
+053500
+053600 8900-EXIT.
+053700     EXIT.
+053800
+053900******************************************************************
+054000*    9000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+054100******************************************************************
+054200 9000-TERMINATE.
+054300
+054400     PERFORM 8900-VERIFY-TRAILER-SEEN THRU 8900-EXIT.
+054500     PERFORM 8000-PRINT-SUMMARY      THRU 8000-EXIT.
+054600
+054700     CLOSE SUMA-IN
+054800           SUMA-OUT
+054900           SUMA-ERR
+055000           SUMA-AUD
+055100           SUMA-CKP.
+055200
+055300 9000-EXIT.
+055400     EXIT.
+055500
+055600******************************************************************
+055700*    9500-ABEND-RUN - DISPLAY A FATAL I/O STATUS AND STOP THE JOB
+055800******************************************************************
+055900 9500-ABEND-RUN.
+056000
+056100     DISPLAY "SUMACOBOL - JOB TERMINATED, FILE " WS-FATAL-FILE-ID
+056200         " FILE STATUS " WS-FATAL-STATUS.
+056300     MOVE 16 TO RETURN-CODE.
+056400     STOP RUN.
+056500
+056600 9500-EXIT.
+056700     EXIT.
