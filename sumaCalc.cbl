@@ -0,0 +1,244 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUMACALC.
+000300 AUTHOR.        J MARTINEZ QUIROGA.
+000400 INSTALLATION.  GENERAL ACCOUNTING - BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800******************************************************************
+000900*    SUMACALC
+001000*
+001100*    FOUR-FUNCTION (ADD/SUBTRACT/MULTIPLY/DIVIDE) CALCULATOR,
+001200*    ROUNDED PER THE MODE PASSED IN, FACTORED OUT OF SUMACOBOL SO
+001300*    OTHER BATCH JOBS - IN PARTICULAR DOWNSTREAM GENERAL LEDGER
+001400*    POSTING - CAN CALL THE SAME ROUTINE INSTEAD OF CARRYING
+001500*    THEIR OWN COPY OF THE ROUNDING RULES.
+001600*
+001700*    CLC-OPER-CODE SELECTS THE FUNCTION AND CLC-ROUND-MODE
+001800*    SELECTS THE ROUNDING RULE (E = NEAREST EVEN, T = TRUNCATION,
+001900*    ANYTHING ELSE = NEAREST AWAY FROM ZERO, SUMACOBOL'S
+002000*    LONG-STANDING DEFAULT).  CLC-RETURN-CODE COMES BACK "0" FOR
+002100*    A GOOD CALCULATION, "1" IF DIVIDE WAS REQUESTED WITH A ZERO
+002200*    DIVISOR, "2" IF CLC-OPER-CODE IS NOT ONE OF A/S/M/D, OR "3"
+002300*    IF THE RESULT WOULD NOT FIT IN CLC-RESUL.  IN ANY NON-ZERO
+002400*    CASE CLC-RESUL COMES BACK ZERO AND THE CALLER DECIDES HOW TO
+002500*    HANDLE THE REJECT.
+002600*
+002700*    MODIFICATION HISTORY
+002800*    DATE       INIT DESCRIPTION
+002900*    ---------- ---- ------------------------------------------
+003000*    2026-08-08 JMQ  INITIAL VERSION, FACTORED OUT OF SUMACOBOL.
+003100*    2026-08-08 JMQ  REVIEW FIXES - ADDED A GUARD AGAINST AN
+003200*                    OPER-CODE OTHER THAN A/S/M/D (RETURN CODE
+003300*                    "2") AND AN ON SIZE ERROR CLAUSE ON EVERY
+003400*                    COMPUTE (RETURN CODE "3"), SINCE A CALLER
+003500*                    OTHER THAN SUMACOBOL CANNOT BE ASSUMED TO
+003600*                    HAVE EDITED FOR EITHER CONDITION.
+003700******************************************************************
+003800
+003900 ENVIRONMENT DIVISION.
+004000
+004100 DATA DIVISION.
+004200 WORKING-STORAGE SECTION.
+004300
+004400 LINKAGE SECTION.
+004500
+004600 01  CLC-NUM1                       PIC S9(7)V99.
+004700 01  CLC-NUM2                       PIC S9(7)V99.
+004800 01  CLC-OPER-CODE                  PIC X(01).
+004900     88  CLC-OPER-ADD                           VALUE "A".
+005000     88  CLC-OPER-SUBTRACT                      VALUE "S".
+005100     88  CLC-OPER-MULTIPLY                      VALUE "M".
+005200     88  CLC-OPER-DIVIDE                        VALUE "D".
+005300     88  CLC-OPER-VALID                         VALUE "A" "S"
+005400                                                       "M" "D".
+005500 01  CLC-ROUND-MODE                 PIC X(01).
+005600     88  CLC-ROUND-NEAREST-EVEN                VALUE "E".
+005700     88  CLC-ROUND-TRUNCATION                  VALUE "T".
+005800     88  CLC-ROUND-NEAREST-AWAY                VALUE "N".
+005900 01  CLC-RESUL                      PIC S9(10)V99.
+006000 01  CLC-RETURN-CODE                PIC X(01).
+006100     88  CLC-CALC-OK                            VALUE "0".
+006200     88  CLC-CALC-DIVIDE-BY-ZERO                VALUE "1".
+006300     88  CLC-CALC-INVALID-OPER                  VALUE "2".
+006400     88  CLC-CALC-SIZE-ERROR                    VALUE "3".
+006500
+006600 PROCEDURE DIVISION USING CLC-NUM1, CLC-NUM2, CLC-OPER-CODE,
+006700         CLC-ROUND-MODE, CLC-RESUL, CLC-RETURN-CODE.
+006800
+006900******************************************************************
+007000*    0000-MAINLINE
+007100******************************************************************
+007200 0000-MAINLINE.
+007300
+007400     PERFORM 1000-CHECK-DIVIDE-BY-ZERO THRU 1000-EXIT.
+007500
+007600     IF CLC-CALC-OK
+007700         PERFORM 2000-COMPUTE-RESULT THRU 2000-EXIT
+007800     END-IF.
+007900
+008000     GOBACK.
+008100
+008200******************************************************************
+008300*    1000-CHECK-DIVIDE-BY-ZERO - GUARD AGAINST AN OPER-CODE THE
+008400*    CALLER DID NOT VALIDATE AND AGAINST A ZERO DIVISOR,
+008500*    REGARDLESS OF WHETHER THE CALLER ALREADY EDITED FOR EITHER.
+008600******************************************************************
+008700 1000-CHECK-DIVIDE-BY-ZERO.
+008800
+008900     SET CLC-CALC-OK TO TRUE.
+009000
+009100     IF NOT CLC-OPER-VALID
+009200         SET CLC-CALC-INVALID-OPER TO TRUE
+009300         MOVE 0 TO CLC-RESUL
+009400     ELSE
+009500         IF CLC-OPER-DIVIDE AND CLC-NUM2 = 0
+009600             SET CLC-CALC-DIVIDE-BY-ZERO TO TRUE
+009700             MOVE 0 TO CLC-RESUL
+009800         END-IF
+009900     END-IF.
+010000
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400******************************************************************
+010500*    2000-COMPUTE-RESULT - DISPATCH TO THE PARAGRAPH FOR THE
+010600*    REQUESTED ROUNDING MODE.  COMPUTE ... ROUNDED MODE IS TAKES
+010700*    A LITERAL, NOT A VARIABLE, SO EACH MODE GETS ITS OWN
+010800*    PARAGRAPH.
+010900******************************************************************
+011000 2000-COMPUTE-RESULT.
+011100
+011200     EVALUATE TRUE
+011300         WHEN CLC-ROUND-NEAREST-EVEN
+011400             PERFORM 2010-COMPUTE-NEAREST-EVEN THRU 2010-EXIT
+011500         WHEN CLC-ROUND-TRUNCATION
+011600             PERFORM 2020-COMPUTE-TRUNCATION   THRU 2020-EXIT
+011700         WHEN OTHER
+011800             PERFORM 2030-COMPUTE-NEAREST-AWAY THRU 2030-EXIT
+011900     END-EVALUATE.
+012000
+012100 2000-EXIT.
+012200     EXIT.
+012300
+012400******************************************************************
+012500*    2010-COMPUTE-NEAREST-EVEN - ROUND HALF TO EVEN
+012600******************************************************************
+012700 2010-COMPUTE-NEAREST-EVEN.
+012800
+012900     EVALUATE TRUE
+013000         WHEN CLC-OPER-ADD
+013100             COMPUTE CLC-RESUL ROUNDED MODE IS NEAREST-EVEN
+013200                 = CLC-NUM1 + CLC-NUM2
+013300                 ON SIZE ERROR
+013400                     SET CLC-CALC-SIZE-ERROR TO TRUE
+013500                     MOVE 0 TO CLC-RESUL
+013600             END-COMPUTE
+013700         WHEN CLC-OPER-SUBTRACT
+013800             COMPUTE CLC-RESUL ROUNDED MODE IS NEAREST-EVEN
+013900                 = CLC-NUM1 - CLC-NUM2
+014000                 ON SIZE ERROR
+014100                     SET CLC-CALC-SIZE-ERROR TO TRUE
+014200                     MOVE 0 TO CLC-RESUL
+014300             END-COMPUTE
+014400         WHEN CLC-OPER-MULTIPLY
+014500             COMPUTE CLC-RESUL ROUNDED MODE IS NEAREST-EVEN
+014600                 = CLC-NUM1 * CLC-NUM2
+014700                 ON SIZE ERROR
+014800                     SET CLC-CALC-SIZE-ERROR TO TRUE
+014900                     MOVE 0 TO CLC-RESUL
+015000             END-COMPUTE
+015100         WHEN CLC-OPER-DIVIDE
+015200             COMPUTE CLC-RESUL ROUNDED MODE IS NEAREST-EVEN
+015300                 = CLC-NUM1 / CLC-NUM2
+015400                 ON SIZE ERROR
+015500                     SET CLC-CALC-SIZE-ERROR TO TRUE
+015600                     MOVE 0 TO CLC-RESUL
+015700             END-COMPUTE
+015800     END-EVALUATE.
+015900
+016000 2010-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400*    2020-COMPUTE-TRUNCATION - DROP DIGITS PAST THE DECIMAL POINT
+016500******************************************************************
+016600 2020-COMPUTE-TRUNCATION.
+016700
+016800     EVALUATE TRUE
+016900         WHEN CLC-OPER-ADD
+017000             COMPUTE CLC-RESUL ROUNDED MODE IS TRUNCATION
+017100                 = CLC-NUM1 + CLC-NUM2
+017200                 ON SIZE ERROR
+017300                     SET CLC-CALC-SIZE-ERROR TO TRUE
+017400                     MOVE 0 TO CLC-RESUL
+017500             END-COMPUTE
+017600         WHEN CLC-OPER-SUBTRACT
+017700             COMPUTE CLC-RESUL ROUNDED MODE IS TRUNCATION
+017800                 = CLC-NUM1 - CLC-NUM2
+017900                 ON SIZE ERROR
+018000                     SET CLC-CALC-SIZE-ERROR TO TRUE
+018100                     MOVE 0 TO CLC-RESUL
+018200             END-COMPUTE
+018300         WHEN CLC-OPER-MULTIPLY
+018400             COMPUTE CLC-RESUL ROUNDED MODE IS TRUNCATION
+018500                 = CLC-NUM1 * CLC-NUM2
+018600                 ON SIZE ERROR
+018700                     SET CLC-CALC-SIZE-ERROR TO TRUE
+018800                     MOVE 0 TO CLC-RESUL
+018900             END-COMPUTE
+019000         WHEN CLC-OPER-DIVIDE
+019100             COMPUTE CLC-RESUL ROUNDED MODE IS TRUNCATION
+019200                 = CLC-NUM1 / CLC-NUM2
+019300                 ON SIZE ERROR
+019400                     SET CLC-CALC-SIZE-ERROR TO TRUE
+019500                     MOVE 0 TO CLC-RESUL
+019600             END-COMPUTE
+019700     END-EVALUATE.
+019800
+019900 2020-EXIT.
+020000     EXIT.
+020100
+020200******************************************************************
+020300*    2030-COMPUTE-NEAREST-AWAY - ROUND HALF AWAY FROM ZERO
+020400*    (THE SHOP'S LONG-STANDING DEFAULT BEHAVIOR)
+020500******************************************************************
+020600 2030-COMPUTE-NEAREST-AWAY.
+020700
+020800     EVALUATE TRUE
+020900         WHEN CLC-OPER-ADD
+021000             COMPUTE CLC-RESUL
+021050                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+021100                 = CLC-NUM1 + CLC-NUM2
+021150                 ON SIZE ERROR
+021170                     SET CLC-CALC-SIZE-ERROR TO TRUE
+021180                     MOVE 0 TO CLC-RESUL
+021190             END-COMPUTE
+021200         WHEN CLC-OPER-SUBTRACT
+021300             COMPUTE CLC-RESUL
+021350                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+021400                 = CLC-NUM1 - CLC-NUM2
+021450                 ON SIZE ERROR
+021470                     SET CLC-CALC-SIZE-ERROR TO TRUE
+021480                     MOVE 0 TO CLC-RESUL
+021490             END-COMPUTE
+021500         WHEN CLC-OPER-MULTIPLY
+021600             COMPUTE CLC-RESUL
+021650                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+021700                 = CLC-NUM1 * CLC-NUM2
+021750                 ON SIZE ERROR
+021770                     SET CLC-CALC-SIZE-ERROR TO TRUE
+021780                     MOVE 0 TO CLC-RESUL
+021790             END-COMPUTE
+021800         WHEN CLC-OPER-DIVIDE
+021900             COMPUTE CLC-RESUL
+021950                 ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+022000                 = CLC-NUM1 / CLC-NUM2
+022050                 ON SIZE ERROR
+022070                     SET CLC-CALC-SIZE-ERROR TO TRUE
+022080                     MOVE 0 TO CLC-RESUL
+022090             END-COMPUTE
+022100     END-EVALUATE.
+022200
+022300 2030-EXIT.
+022400     EXIT.
