@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    SUMAOUT.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-OUT BATCH RESULT REPORT FILE.
+000400*
+000500*    MODIFICATION HISTORY
+000600*    DATE       INIT DESCRIPTION
+000700*    ---------- ---- ------------------------------------------
+000800*    2026-08-08 JMQ  INITIAL VERSION - NUM1/NUM2/RESUL REPORT.
+000900*    2026-08-08 JMQ  ADDED SOR-OPER-CODE TO SHOW WHICH OF THE
+001000*                    FOUR FUNCTIONS PRODUCED SOR-RESUL.
+001050*    2026-08-08 JMQ  WIDENED NUM1/NUM2/RESUL TO CARRY TWO DECIMAL
+001060*                    PLACES FOR CURRENCY AMOUNTS.
+001070*    2026-08-08 JMQ  ADDED FILLER SEPARATORS BETWEEN FIELDS TO
+001080*                    MATCH THE OTHER BATCH FILE RECORD LAYOUTS.
+001100******************************************************************
+001200
+001300 01  SUMA-OUT-RECORD.
+001400     05  SOR-NUM1                   PIC S9(7)V99.
+001410     05  FILLER                     PIC X(01) VALUE SPACE.
+001420     05  SOR-NUM2                   PIC S9(7)V99.
+001430     05  FILLER                     PIC X(01) VALUE SPACE.
+001600     05  SOR-OPER-CODE              PIC X(01).
+001610     05  FILLER                     PIC X(01) VALUE SPACE.
+001700     05  SOR-RESUL                  PIC S9(10)V99.
