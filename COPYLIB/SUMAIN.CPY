@@ -0,0 +1,52 @@
+000100******************************************************************
+000200*    SUMAIN.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-IN BATCH TRANSACTION FILE.
+000400*
+000500*    MODIFICATION HISTORY
+000600*    DATE       INIT DESCRIPTION
+000700*    ---------- ---- ------------------------------------------
+000800*    2026-08-08 JMQ  INITIAL VERSION - NUM1/NUM2 DETAIL PAIR.
+000900*    2026-08-08 JMQ  ADDED ALPHANUMERIC REDEFINES OF NUM1/NUM2 SO
+001000*                    NON-NUMERIC INPUT CAN BE REPORTED SAFELY.
+001100*    2026-08-08 JMQ  ADDED SIR-OPER-CODE FOR FOUR-FUNCTION
+001110*                    DISPATCH.
+001120*    2026-08-08 JMQ  WIDENED NUM1/NUM2 TO S9(7)V99 FOR CURRENCY
+001130*                    AMOUNTS WITH TWO DECIMAL PLACES.
+001170*    2026-08-08 JMQ  RECAST THE FILE AS HEADER/DETAIL/TRAILER
+001180*                    RECORDS SO A RUN CAN BE RECONCILED AGAINST
+001190*                    A TRAILING RECORD COUNT AND HASH TOTAL.
+001200******************************************************************
+
+001400 01  SUMA-IN-RECORD.
+001410     05  SIR-RECORD-TYPE            PIC X(01).
+001420         88  SIR-TYPE-HEADER                VALUE "H".
+001430         88  SIR-TYPE-DETAIL                VALUE "D".
+001440         88  SIR-TYPE-TRAILER               VALUE "T".
+001450     05  FILLER                     PIC X(19).
+
+001460 01  SUMA-IN-HEADER REDEFINES SUMA-IN-RECORD.
+001470     05  FILLER                     PIC X(01).
+001480     05  SIH-RUN-DATE               PIC X(08).
+001490     05  SIH-RUN-ID                 PIC X(08).
+001500     05  FILLER                     PIC X(03).
+
+001510 01  SUMA-IN-DETAIL REDEFINES SUMA-IN-RECORD.
+001520     05  FILLER                     PIC X(01).
+001530     05  SIR-NUM1                   PIC S9(7)V99.
+001540     05  SIR-NUM1-X REDEFINES SIR-NUM1
+001550                                    PIC X(09).
+001560     05  SIR-NUM2                   PIC S9(7)V99.
+001570     05  SIR-NUM2-X REDEFINES SIR-NUM2
+001580                                    PIC X(09).
+001590     05  SIR-OPER-CODE              PIC X(01).
+001600         88  SIR-OPER-ADD                   VALUE "A".
+001610         88  SIR-OPER-SUBTRACT              VALUE "S".
+001620         88  SIR-OPER-MULTIPLY              VALUE "M".
+001630         88  SIR-OPER-DIVIDE                VALUE "D".
+001640         88  SIR-OPER-VALID                 VALUE "A" "S" "M" "D".
+
+001650 01  SUMA-IN-TRAILER REDEFINES SUMA-IN-RECORD.
+001660     05  FILLER                     PIC X(01).
+001670     05  SIT-RECORD-COUNT           PIC 9(07).
+001680     05  SIT-HASH-TOTAL             PIC S9(09)V99.
+001690     05  FILLER                     PIC X(01).
