@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    SUMAERR.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-ERR EXCEPTION / REJECT REPORT.
+000400*
+000500*    MODIFICATION HISTORY
+000600*    DATE       INIT DESCRIPTION
+000700*    ---------- ---- ------------------------------------------
+000800*    2026-08-08 JMQ  INITIAL VERSION.
+000850*    2026-08-08 JMQ  WIDENED NUM1/NUM2 TO MATCH THE S9(7)V99
+000860*                    CURRENCY LAYOUT OF SUMA-IN.
+000900******************************************************************
+001000
+001100 01  SUMA-ERR-RECORD.
+001200     05  SER-NUM1                   PIC X(09).
+001300     05  FILLER                     PIC X(01) VALUE SPACE.
+001400     05  SER-NUM2                   PIC X(09).
+001500     05  FILLER                     PIC X(01) VALUE SPACE.
+001600     05  SER-REASON                 PIC X(30).
