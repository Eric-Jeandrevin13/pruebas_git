@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    SUMAAUD.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-AUD TRANSACTION AUDIT TRAIL.
+000400*    ONE RECORD IS WRITTEN FOR EVERY DETAIL PAIR THAT IS
+000500*    SUCCESSFULLY COMPUTED, SO A DISPUTED RESULT CAN BE TRACED
+000600*    BACK TO THE RUN THAT PRODUCED IT.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    ---------- ---- ------------------------------------------
+001100*    2026-08-08 JMQ  INITIAL VERSION.
+001200******************************************************************
+001300
+001400 01  SUMA-AUD-RECORD.
+001500     05  SAR-RUN-DATE               PIC X(08).
+001600     05  FILLER                     PIC X(01) VALUE SPACE.
+001700     05  SAR-RUN-TIME               PIC X(08).
+001800     05  FILLER                     PIC X(01) VALUE SPACE.
+001900     05  SAR-OPERATOR-ID            PIC X(08).
+002000     05  FILLER                     PIC X(01) VALUE SPACE.
+002100     05  SAR-NUM1                   PIC S9(7)V99.
+002200     05  FILLER                     PIC X(01) VALUE SPACE.
+002300     05  SAR-NUM2                   PIC S9(7)V99.
+002400     05  FILLER                     PIC X(01) VALUE SPACE.
+002500     05  SAR-OPER-CODE              PIC X(01).
+002600     05  FILLER                     PIC X(01) VALUE SPACE.
+002700     05  SAR-RESUL                  PIC S9(10)V99.
