@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    SUMAPRM.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-PRM CONTROL FILE.  ONE RECORD
+000400*    SUPPLIES THE NUM1/NUM2 VALIDATION RANGE AND THE ROUNDING
+000500*    MODE TO APPLY TO THE COMPUTED RESULT.  THE FILE IS READ
+000600*    ONCE AT START-UP; IF IT IS NOT PRESENT THE PROGRAM KEEPS
+000700*    ITS BUILT-IN DEFAULTS.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    ---------- ---- ------------------------------------------
+001200*    2026-08-08 JMQ  INITIAL VERSION.
+001300******************************************************************
+
+001500 01  SUMA-PRM-RECORD.
+001600     05  PRM-NUM-MIN                PIC S9(7)V99.
+001700     05  FILLER                     PIC X(01) VALUE SPACE.
+001800     05  PRM-NUM-MAX                PIC S9(7)V99.
+001900     05  FILLER                     PIC X(01) VALUE SPACE.
+002000     05  PRM-ROUND-MODE             PIC X(01).
+002100         88  PRM-ROUND-NEAREST-EVEN         VALUE "E".
+002200         88  PRM-ROUND-TRUNCATION           VALUE "T".
+002300         88  PRM-ROUND-NEAREST-AWAY         VALUE "N".
