@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    SUMACKP.CPY
+000300*    RECORD LAYOUT FOR THE SUMA-CKP CHECKPOINT LOG.
+000400*    ONE RECORD IS WRITTEN EACH TIME A SUMA-IN DETAIL RECORD IS
+000500*    PROCESSED, GIVING THE POSITION A RERUN SHOULD RESTART FROM
+000600*    IF THE JOB IS SUBMITTED AGAIN WITH A RESTART PARAMETER.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    ---------- ---- ------------------------------------------
+001100*    2026-08-08 JMQ  INITIAL VERSION.
+001150*    2026-08-08 JMQ  ADDED SCR-RUN-RECORD-COUNT AND
+001160*                    SCR-RUN-GRAND-TOTAL SO A RESTARTED RUN CAN
+001170*                    CARRY THE PRIOR RUN'S TOTALS FORWARD INTO
+001180*                    ITS OWN END-OF-JOB SUMMARY.
+001200******************************************************************
+
+001400 01  SUMA-CKP-RECORD.
+001500     05  SCR-RECORD-NBR             PIC 9(07).
+001600     05  FILLER                     PIC X(01) VALUE SPACE.
+001700     05  SCR-RUN-DATE               PIC X(08).
+001800     05  FILLER                     PIC X(01) VALUE SPACE.
+001900     05  SCR-RUN-TIME               PIC X(08).
+001910     05  FILLER                     PIC X(01) VALUE SPACE.
+001920     05  SCR-RUN-RECORD-COUNT       PIC 9(07).
+001930     05  FILLER                     PIC X(01) VALUE SPACE.
+001940     05  SCR-RUN-GRAND-TOTAL        PIC S9(15)V99.
